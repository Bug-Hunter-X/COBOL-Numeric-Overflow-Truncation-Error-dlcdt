@@ -1,6 +1,683 @@
-01  WS-AREA. 
-    05  WS-NUM PIC 9(5) VALUE 99999. 
-    05  WS-SUM PIC 9(5) VALUE ZEROS. 
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUG.
 
-      ADD WS-NUM TO WS-SUM. 
-      DISPLAY "SUM: " WS-SUM. 
\ No newline at end of file
+      ******************************************************************
+      * Daily transaction accumulation run.                           *
+      *                                                                *
+      * Reads the daily transaction detail feed (terminated by a      *
+      * trailer record), accumulates a grand total and per-branch     *
+      * daily/MTD/YTD totals, checkpoints its progress so a mid-run   *
+      * abend does not force a full rerun, reconciles the computed    *
+      * total against the trailer's independent count/amount, and    *
+      * produces a printed control report plus a GL posting extract. *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TXN-FILE ASSIGN TO "TXNFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-FILE-STATUS.
+
+           SELECT OVERFLOW-AUDIT-FILE ASSIGN TO "OVFLAUDT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT PRINT-FILE ASSIGN TO "DAILYRPT.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-FILE-STATUS.
+
+           SELECT OPTIONAL PARM-FILE ASSIGN TO "PARMFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+
+           SELECT OPTIONAL RESTART-FILE ASSIGN TO "CHKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+           SELECT OPTIONAL TOTALS-FILE ASSIGN TO "BRTOTALS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TOTALS-FILE-STATUS.
+
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRCT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TXN-FILE
+           RECORDING MODE IS F.
+           COPY TXNREC.
+
+       FD  OVERFLOW-AUDIT-FILE
+           RECORDING MODE IS F.
+       01  OVERFLOW-AUDIT-RECORD.
+           05  OA-EXCEPTION-TYPE       PIC X(4).
+           05  OA-PROGRAM-ID           PIC X(8).
+           05  OA-TIMESTAMP            PIC X(21).
+           05  OA-PRE-ADD-SUM          PIC S9(11)V99.
+           05  OA-WS-NUM               PIC S9(7)V99.
+           05  OA-ATTEMPTED-RESULT     PIC S9(12)V99.
+           05  OA-EXPECTED-COUNT       PIC 9(7).
+           05  OA-ACTUAL-COUNT         PIC 9(7).
+           05  OA-EXPECTED-TOTAL       PIC S9(11)V99.
+           05  OA-ACTUAL-TOTAL         PIC S9(11)V99.
+           05  OA-BRANCH-CODE          PIC X(4).
+           05  OA-ACCUM-TYPE           PIC X(5).
+           05  FILLER                  PIC X(1).
+
+       FD  PRINT-FILE
+           RECORDING MODE IS F.
+       01  PRINT-RECORD                PIC X(132).
+
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+       01  PARM-RECORD.
+           05  PARM-THRESHOLD-PCT      PIC 9(3).
+           05  FILLER                  PIC X(77).
+
+       FD  RESTART-FILE
+           RECORDING MODE IS F.
+       01  RESTART-RECORD.
+           05  RS-RECORD-COUNT         PIC 9(7).
+           05  RS-SUM                  PIC S9(11)V99.
+           05  FILLER                  PIC X(20).
+
+       FD  TOTALS-FILE
+           RECORDING MODE IS F.
+       01  TOTALS-HEADER-RECORD.
+           05  TH-REC-TYPE             PIC X(1).
+           05  TH-LAST-RUN-DATE        PIC 9(8).
+           05  FILLER                  PIC X(91).
+       01  TOTALS-BRANCH-RECORD.
+           05  TB-REC-TYPE             PIC X(1).
+           05  TB-BRANCH-CODE          PIC X(4).
+           05  TB-MTD-TOTAL            PIC S9(9)V99.
+           05  TB-YTD-TOTAL            PIC S9(9)V99.
+           05  FILLER                  PIC X(78).
+
+       FD  GL-EXTRACT-FILE
+           RECORDING MODE IS F.
+       01  GL-EXTRACT-RECORD.
+           05  GL-ACCOUNT-CODE         PIC X(10).
+           05  GL-PERIOD               PIC 9(6).
+           05  GL-DR-CR-IND            PIC X(2).
+           05  GL-AMOUNT               PIC 9(11)V99.
+           05  GL-BATCH-ID             PIC X(12).
+           05  FILLER                  PIC X(11).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREA.
+           05  WS-NUM                  PIC S9(7)V99 VALUE ZEROS.
+           05  WS-SUM                  PIC S9(11)V99 COMP-3
+                                        VALUE ZEROS.
+           05  WS-RECORD-COUNT         PIC 9(7) VALUE ZEROS.
+
+       01  WS-SUM-CAPACITY             PIC S9(11)V99 VALUE
+                                        99999999999.99.
+
+       01  WS-OVERFLOW-FIELDS.
+           05  WS-PRE-ADD-SUM          PIC S9(11)V99 COMP-3.
+           05  WS-ATTEMPTED-RESULT     PIC S9(12)V99 COMP-3.
+           05  WS-CURRENT-TIMESTAMP    PIC X(21).
+           05  WS-AUDIT-FILE-STATUS    PIC X(2).
+
+       01  WS-FILE-SWITCHES.
+           05  WS-TXN-FILE-STATUS      PIC X(2).
+           05  WS-TXN-EOF-SW           PIC X VALUE "N".
+               88  WS-TXN-EOF                    VALUE "Y".
+           05  WS-PRINT-FILE-STATUS    PIC X(2).
+           05  WS-PARM-FILE-STATUS     PIC X(2).
+           05  WS-RESTART-FILE-STATUS  PIC X(2).
+           05  WS-TOTALS-FILE-STATUS   PIC X(2).
+           05  WS-GL-FILE-STATUS       PIC X(2).
+
+       01  WS-DATE-FIELDS.
+           05  WS-CURRENT-DATE-TIME    PIC X(21).
+           05  WS-RUN-DATE             PIC 9(8).
+           05  WS-RUN-CCYYMM           PIC 9(6).
+           05  WS-RUN-CCYY             PIC 9(4).
+
+       01  WS-THRESHOLD-FIELDS.
+           05  WS-THRESHOLD-PCT        PIC 9(3) VALUE 80.
+           05  WS-THRESHOLD-AMOUNT     PIC S9(11)V99.
+           05  WS-THRESHOLD-WARNED-SW  PIC X VALUE "N".
+               88  WS-THRESHOLD-WARNED       VALUE "Y".
+
+       01  WS-CHECKPOINT-FIELDS.
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(7) VALUE 1000.
+           05  WS-RESTART-COUNT        PIC 9(7) VALUE ZEROS.
+           05  WS-SKIP-COUNT           PIC 9(7) VALUE ZEROS.
+
+       01  WS-RECON-FIELDS.
+           05  WS-TRAILER-FOUND-SW     PIC X VALUE "N".
+               88  WS-TRAILER-FOUND          VALUE "Y".
+           05  WS-EXPECTED-COUNT       PIC 9(7) VALUE ZEROS.
+           05  WS-EXPECTED-TOTAL       PIC S9(11)V99 VALUE ZEROS.
+
+       01  WS-PERIOD-RESET-FIELDS.
+           05  WS-RESET-MTD-SW         PIC X VALUE "N".
+               88  WS-RESET-MTD               VALUE "Y".
+           05  WS-RESET-YTD-SW         PIC X VALUE "N".
+               88  WS-RESET-YTD               VALUE "Y".
+
+       01  WS-BRANCH-TABLE-FIELDS.
+           05  WS-BRANCH-COUNT         PIC 9(3) VALUE ZEROS.
+           05  WS-BRANCH-TABLE-MAX     PIC 9(3) VALUE 50.
+           05  WS-BRANCH-IDX           PIC 9(3) VALUE ZEROS.
+           05  WS-BRANCH-FOUND-SW      PIC X VALUE "N".
+               88  WS-BRANCH-FOUND           VALUE "Y".
+           05  WS-LOG-BRANCH-CODE      PIC X(4).
+           05  WS-BRANCH-TABLE OCCURS 50 TIMES
+                                       INDEXED BY WS-BRANCH-TABLE-IDX.
+               10  BT-BRANCH-CODE      PIC X(4).
+               10  BT-DAILY-TOTAL      PIC S9(9)V99 COMP-3 VALUE ZEROS.
+               10  BT-MTD-TOTAL        PIC S9(9)V99 COMP-3 VALUE ZEROS.
+               10  BT-YTD-TOTAL        PIC S9(9)V99 COMP-3 VALUE ZEROS.
+
+       01  WS-BRANCH-OVERFLOW-FIELDS.
+           05  WS-BRANCH-PRE-ADD       PIC S9(9)V99 COMP-3.
+           05  WS-BRANCH-ATTEMPTED     PIC S9(10)V99 COMP-3.
+           05  WS-BRANCH-ACCUM-NAME    PIC X(5).
+
+       01  WS-ABEND-FIELDS.
+           05  WS-ABEND-TEXT           PIC X(60).
+
+       01  WS-REPORT-FIELDS.
+           05  WS-PAGE-NO              PIC 9(5) VALUE ZEROS.
+           05  WS-LINE-COUNT           PIC 9(3) VALUE ZEROS.
+           05  WS-LINES-PER-PAGE       PIC 9(3) VALUE 60.
+           05  WS-SUM-EDITED           PIC +ZZ,ZZZ,ZZZ,ZZ9.99.
+           05  WS-BR-DAILY-EDITED      PIC +ZZZ,ZZZ,ZZ9.99.
+           05  WS-BR-MTD-EDITED        PIC +ZZZ,ZZZ,ZZ9.99.
+           05  WS-BR-YTD-EDITED        PIC +ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-ACCUMULATE-LOOP UNTIL WS-TXN-EOF
+           PERFORM 5000-RECONCILE-TOTALS
+           PERFORM 6000-PRINT-REPORT
+           PERFORM 7000-WRITE-GL-EXTRACT
+           PERFORM 8000-SAVE-STORED-TOTALS
+           PERFORM 8500-CLEAR-CHECKPOINT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-RUN-DATE
+           MOVE WS-CURRENT-DATE-TIME(1:6) TO WS-RUN-CCYYMM
+           MOVE WS-CURRENT-DATE-TIME(1:4) TO WS-RUN-CCYY
+           OPEN INPUT TXN-FILE
+           IF WS-TXN-FILE-STATUS NOT = "00"
+               MOVE "UNABLE TO OPEN TXN-FILE" TO WS-ABEND-TEXT
+               PERFORM 9900-ABEND
+           END-IF
+           OPEN OUTPUT OVERFLOW-AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               MOVE "UNABLE TO OPEN OVERFLOW-AUDIT-FILE" TO
+                   WS-ABEND-TEXT
+               PERFORM 9900-ABEND
+           END-IF
+           OPEN OUTPUT PRINT-FILE
+           PERFORM 1100-LOAD-PARM
+           PERFORM 1200-LOAD-STORED-TOTALS
+           PERFORM 1300-LOAD-CHECKPOINT
+           IF WS-RESTART-COUNT > 0
+               PERFORM 1400-SKIP-TO-CHECKPOINT
+           END-IF
+           PERFORM 2500-READ-TXN-RECORD.
+
+       1100-LOAD-PARM.
+           OPEN INPUT PARM-FILE
+           READ PARM-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-THRESHOLD-PCT TO WS-THRESHOLD-PCT
+           END-READ
+           CLOSE PARM-FILE
+           IF WS-THRESHOLD-PCT > 100
+               PERFORM 1150-LOG-BAD-THRESHOLD-PCT
+               MOVE 80 TO WS-THRESHOLD-PCT
+           END-IF
+           COMPUTE WS-THRESHOLD-AMOUNT =
+               WS-SUM-CAPACITY * WS-THRESHOLD-PCT / 100
+               ON SIZE ERROR
+                   MOVE "UNABLE TO COMPUTE WS-THRESHOLD-AMOUNT" TO
+                       WS-ABEND-TEXT
+                   PERFORM 9900-ABEND
+           END-COMPUTE.
+
+       1150-LOG-BAD-THRESHOLD-PCT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE SPACES                TO OVERFLOW-AUDIT-RECORD
+           MOVE "PARM"                TO OA-EXCEPTION-TYPE
+           MOVE "BUG"                 TO OA-PROGRAM-ID
+           MOVE WS-CURRENT-TIMESTAMP  TO OA-TIMESTAMP
+           MOVE ZEROS                 TO OA-PRE-ADD-SUM
+                                          OA-WS-NUM
+                                          OA-ATTEMPTED-RESULT
+           MOVE 100                   TO OA-EXPECTED-COUNT
+           MOVE WS-THRESHOLD-PCT      TO OA-ACTUAL-COUNT
+           MOVE ZEROS                 TO OA-EXPECTED-TOTAL
+                                          OA-ACTUAL-TOTAL
+           WRITE OVERFLOW-AUDIT-RECORD
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               MOVE "UNABLE TO WRITE OVERFLOW-AUDIT-RECORD" TO
+                   WS-ABEND-TEXT
+               PERFORM 9900-ABEND
+           END-IF.
+
+       1200-LOAD-STORED-TOTALS.
+           OPEN INPUT TOTALS-FILE
+           READ TOTALS-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM 1210-SET-PERIOD-RESET-SWITCHES
+           END-READ
+           PERFORM UNTIL WS-TOTALS-FILE-STATUS NOT = "00"
+               READ TOTALS-FILE
+                   AT END
+                       MOVE "10" TO WS-TOTALS-FILE-STATUS
+                   NOT AT END
+                       PERFORM 1220-LOAD-BRANCH-TOTAL
+               END-READ
+           END-PERFORM
+           CLOSE TOTALS-FILE.
+
+       1210-SET-PERIOD-RESET-SWITCHES.
+           IF TH-LAST-RUN-DATE(1:4) NOT = WS-RUN-CCYY
+               SET WS-RESET-MTD TO TRUE
+               SET WS-RESET-YTD TO TRUE
+           ELSE
+               IF TH-LAST-RUN-DATE(1:6) NOT = WS-RUN-CCYYMM
+                   SET WS-RESET-MTD TO TRUE
+               END-IF
+           END-IF.
+
+       1220-LOAD-BRANCH-TOTAL.
+           IF WS-BRANCH-COUNT >= WS-BRANCH-TABLE-MAX
+               MOVE TB-BRANCH-CODE TO WS-LOG-BRANCH-CODE
+               PERFORM 2660-LOG-BRANCH-TABLE-FULL
+           ELSE
+               ADD 1 TO WS-BRANCH-COUNT
+               SET WS-BRANCH-TABLE-IDX TO WS-BRANCH-COUNT
+               MOVE TB-BRANCH-CODE TO
+                   BT-BRANCH-CODE(WS-BRANCH-TABLE-IDX)
+               IF WS-RESET-YTD
+                   MOVE ZEROS TO BT-MTD-TOTAL(WS-BRANCH-TABLE-IDX)
+                   MOVE ZEROS TO BT-YTD-TOTAL(WS-BRANCH-TABLE-IDX)
+               ELSE
+                   MOVE TB-YTD-TOTAL TO
+                       BT-YTD-TOTAL(WS-BRANCH-TABLE-IDX)
+                   IF WS-RESET-MTD
+                       MOVE ZEROS TO BT-MTD-TOTAL(WS-BRANCH-TABLE-IDX)
+                   ELSE
+                       MOVE TB-MTD-TOTAL TO
+                           BT-MTD-TOTAL(WS-BRANCH-TABLE-IDX)
+                   END-IF
+               END-IF
+           END-IF.
+
+       1300-LOAD-CHECKPOINT.
+           OPEN INPUT RESTART-FILE
+           READ RESTART-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE RS-RECORD-COUNT TO WS-RESTART-COUNT
+                   MOVE RS-RECORD-COUNT TO WS-RECORD-COUNT
+                   MOVE RS-SUM TO WS-SUM
+           END-READ
+           CLOSE RESTART-FILE.
+
+       1400-SKIP-TO-CHECKPOINT.
+           MOVE ZEROS TO WS-SKIP-COUNT
+           PERFORM UNTIL WS-SKIP-COUNT >= WS-RESTART-COUNT
+                       OR WS-TXN-EOF
+               PERFORM 2500-READ-TXN-RECORD
+               IF NOT WS-TXN-EOF
+                   PERFORM 2050-COMPUTE-SIGNED-AMOUNT
+                   PERFORM 2600-UPDATE-BRANCH-TOTALS
+                   ADD 1 TO WS-SKIP-COUNT
+               END-IF
+           END-PERFORM.
+
+       2000-ACCUMULATE-LOOP.
+           PERFORM 2050-COMPUTE-SIGNED-AMOUNT
+           MOVE WS-SUM TO WS-PRE-ADD-SUM
+           ADD WS-NUM TO WS-SUM
+               ON SIZE ERROR
+                   PERFORM 2100-LOG-OVERFLOW
+           END-ADD
+           ADD 1 TO WS-RECORD-COUNT
+           PERFORM 2600-UPDATE-BRANCH-TOTALS
+           PERFORM 2200-CHECK-THRESHOLD
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 2300-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 2500-READ-TXN-RECORD.
+
+       2050-COMPUTE-SIGNED-AMOUNT.
+           IF TXN-CREDIT
+               MOVE TXN-AMOUNT TO WS-NUM
+           ELSE
+               COMPUTE WS-NUM = TXN-AMOUNT * -1
+           END-IF.
+
+       2100-LOG-OVERFLOW.
+           COMPUTE WS-ATTEMPTED-RESULT = WS-PRE-ADD-SUM + WS-NUM
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE SPACES                TO OVERFLOW-AUDIT-RECORD
+           MOVE "OVFL"                TO OA-EXCEPTION-TYPE
+           MOVE "BUG"                 TO OA-PROGRAM-ID
+           MOVE WS-CURRENT-TIMESTAMP  TO OA-TIMESTAMP
+           MOVE WS-PRE-ADD-SUM        TO OA-PRE-ADD-SUM
+           MOVE WS-NUM                TO OA-WS-NUM
+           MOVE WS-ATTEMPTED-RESULT   TO OA-ATTEMPTED-RESULT
+           MOVE ZEROS                 TO OA-EXPECTED-COUNT
+                                          OA-ACTUAL-COUNT
+           MOVE ZEROS                 TO OA-EXPECTED-TOTAL
+                                          OA-ACTUAL-TOTAL
+           WRITE OVERFLOW-AUDIT-RECORD
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               MOVE "UNABLE TO WRITE OVERFLOW-AUDIT-RECORD" TO
+                   WS-ABEND-TEXT
+               PERFORM 9900-ABEND
+           END-IF.
+
+       2200-CHECK-THRESHOLD.
+           IF NOT WS-THRESHOLD-WARNED
+               IF FUNCTION ABS(WS-SUM) >= WS-THRESHOLD-AMOUNT
+                   DISPLAY "BUG: WARNING - WS-SUM HAS REACHED "
+                       WS-THRESHOLD-PCT "% OF ACCUMULATOR CAPACITY"
+                   SET WS-THRESHOLD-WARNED TO TRUE
+               END-IF
+           END-IF.
+
+       2300-WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           MOVE SPACES TO RESTART-RECORD
+           MOVE WS-RECORD-COUNT TO RS-RECORD-COUNT
+           MOVE WS-SUM TO RS-SUM
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       2500-READ-TXN-RECORD.
+           READ TXN-FILE
+               AT END
+                   SET WS-TXN-EOF TO TRUE
+               NOT AT END
+                   IF TXN-TRAILER-REC
+                       MOVE TT-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+                       MOVE TT-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL
+                       SET WS-TRAILER-FOUND TO TRUE
+                       SET WS-TXN-EOF TO TRUE
+                   END-IF
+           END-READ.
+
+       2600-UPDATE-BRANCH-TOTALS.
+           PERFORM 2650-FIND-OR-ADD-BRANCH
+           IF WS-BRANCH-TABLE-IDX > 0
+               MOVE BT-DAILY-TOTAL(WS-BRANCH-TABLE-IDX) TO
+                   WS-BRANCH-PRE-ADD
+               ADD WS-NUM TO BT-DAILY-TOTAL(WS-BRANCH-TABLE-IDX)
+                   ON SIZE ERROR
+                       MOVE "DAILY" TO WS-BRANCH-ACCUM-NAME
+                       PERFORM 2670-LOG-BRANCH-OVERFLOW
+               END-ADD
+               MOVE BT-MTD-TOTAL(WS-BRANCH-TABLE-IDX) TO
+                   WS-BRANCH-PRE-ADD
+               ADD WS-NUM TO BT-MTD-TOTAL(WS-BRANCH-TABLE-IDX)
+                   ON SIZE ERROR
+                       MOVE "MTD  " TO WS-BRANCH-ACCUM-NAME
+                       PERFORM 2670-LOG-BRANCH-OVERFLOW
+               END-ADD
+               MOVE BT-YTD-TOTAL(WS-BRANCH-TABLE-IDX) TO
+                   WS-BRANCH-PRE-ADD
+               ADD WS-NUM TO BT-YTD-TOTAL(WS-BRANCH-TABLE-IDX)
+                   ON SIZE ERROR
+                       MOVE "YTD  " TO WS-BRANCH-ACCUM-NAME
+                       PERFORM 2670-LOG-BRANCH-OVERFLOW
+               END-ADD
+           END-IF.
+
+       2650-FIND-OR-ADD-BRANCH.
+           SET WS-BRANCH-FOUND-SW TO "N"
+           SET WS-BRANCH-TABLE-IDX TO 1
+           PERFORM VARYING WS-BRANCH-IDX FROM 1 BY 1
+                       UNTIL WS-BRANCH-IDX > WS-BRANCH-COUNT
+                           OR WS-BRANCH-FOUND
+               SET WS-BRANCH-TABLE-IDX TO WS-BRANCH-IDX
+               IF BT-BRANCH-CODE(WS-BRANCH-TABLE-IDX) = TXN-BRANCH-CODE
+                   SET WS-BRANCH-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT WS-BRANCH-FOUND
+               IF WS-BRANCH-COUNT < WS-BRANCH-TABLE-MAX
+                   ADD 1 TO WS-BRANCH-COUNT
+                   SET WS-BRANCH-TABLE-IDX TO WS-BRANCH-COUNT
+                   MOVE TXN-BRANCH-CODE TO
+                       BT-BRANCH-CODE(WS-BRANCH-TABLE-IDX)
+               ELSE
+                   MOVE TXN-BRANCH-CODE TO WS-LOG-BRANCH-CODE
+                   PERFORM 2660-LOG-BRANCH-TABLE-FULL
+                   SET WS-BRANCH-TABLE-IDX TO 0
+               END-IF
+           END-IF.
+
+       2660-LOG-BRANCH-TABLE-FULL.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE SPACES                TO OVERFLOW-AUDIT-RECORD
+           MOVE "BFUL"                TO OA-EXCEPTION-TYPE
+           MOVE "BUG"                 TO OA-PROGRAM-ID
+           MOVE WS-CURRENT-TIMESTAMP  TO OA-TIMESTAMP
+           MOVE ZEROS                 TO OA-PRE-ADD-SUM
+                                          OA-WS-NUM
+                                          OA-ATTEMPTED-RESULT
+           MOVE ZEROS                 TO OA-EXPECTED-COUNT
+                                          OA-ACTUAL-COUNT
+           MOVE ZEROS                 TO OA-EXPECTED-TOTAL
+                                          OA-ACTUAL-TOTAL
+           MOVE WS-LOG-BRANCH-CODE    TO OA-BRANCH-CODE
+           WRITE OVERFLOW-AUDIT-RECORD
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               MOVE "UNABLE TO WRITE OVERFLOW-AUDIT-RECORD" TO
+                   WS-ABEND-TEXT
+               PERFORM 9900-ABEND
+           END-IF.
+
+       2670-LOG-BRANCH-OVERFLOW.
+           COMPUTE WS-BRANCH-ATTEMPTED = WS-BRANCH-PRE-ADD + WS-NUM
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE SPACES                TO OVERFLOW-AUDIT-RECORD
+           MOVE "BOVF"                TO OA-EXCEPTION-TYPE
+           MOVE "BUG"                 TO OA-PROGRAM-ID
+           MOVE WS-CURRENT-TIMESTAMP  TO OA-TIMESTAMP
+           MOVE WS-BRANCH-PRE-ADD     TO OA-PRE-ADD-SUM
+           MOVE WS-NUM                TO OA-WS-NUM
+           MOVE WS-BRANCH-ATTEMPTED   TO OA-ATTEMPTED-RESULT
+           MOVE ZEROS                 TO OA-EXPECTED-COUNT
+                                          OA-ACTUAL-COUNT
+           MOVE ZEROS                 TO OA-EXPECTED-TOTAL
+                                          OA-ACTUAL-TOTAL
+           MOVE BT-BRANCH-CODE(WS-BRANCH-TABLE-IDX) TO
+               OA-BRANCH-CODE
+           MOVE WS-BRANCH-ACCUM-NAME  TO OA-ACCUM-TYPE
+           WRITE OVERFLOW-AUDIT-RECORD
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               MOVE "UNABLE TO WRITE OVERFLOW-AUDIT-RECORD" TO
+                   WS-ABEND-TEXT
+               PERFORM 9900-ABEND
+           END-IF.
+
+       5000-RECONCILE-TOTALS.
+           IF WS-TRAILER-FOUND
+               IF WS-RECORD-COUNT NOT = WS-EXPECTED-COUNT
+                   OR WS-SUM NOT = WS-EXPECTED-TOTAL
+                   PERFORM 5100-LOG-RECON-MISMATCH
+               END-IF
+           ELSE
+               PERFORM 5200-LOG-MISSING-TRAILER
+           END-IF.
+
+       5100-LOG-RECON-MISMATCH.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE SPACES                TO OVERFLOW-AUDIT-RECORD
+           MOVE "RECN"                TO OA-EXCEPTION-TYPE
+           MOVE "BUG"                 TO OA-PROGRAM-ID
+           MOVE WS-CURRENT-TIMESTAMP  TO OA-TIMESTAMP
+           MOVE ZEROS                 TO OA-PRE-ADD-SUM
+                                          OA-WS-NUM
+                                          OA-ATTEMPTED-RESULT
+           MOVE WS-EXPECTED-COUNT     TO OA-EXPECTED-COUNT
+           MOVE WS-RECORD-COUNT       TO OA-ACTUAL-COUNT
+           MOVE WS-EXPECTED-TOTAL     TO OA-EXPECTED-TOTAL
+           MOVE WS-SUM                TO OA-ACTUAL-TOTAL
+           WRITE OVERFLOW-AUDIT-RECORD
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               MOVE "UNABLE TO WRITE OVERFLOW-AUDIT-RECORD" TO
+                   WS-ABEND-TEXT
+               PERFORM 9900-ABEND
+           END-IF.
+
+       5200-LOG-MISSING-TRAILER.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE SPACES                TO OVERFLOW-AUDIT-RECORD
+           MOVE "RECN"                TO OA-EXCEPTION-TYPE
+           MOVE "BUG"                 TO OA-PROGRAM-ID
+           MOVE WS-CURRENT-TIMESTAMP  TO OA-TIMESTAMP
+           MOVE ZEROS                 TO OA-PRE-ADD-SUM
+                                          OA-WS-NUM
+                                          OA-ATTEMPTED-RESULT
+           MOVE ZEROS                 TO OA-EXPECTED-COUNT
+                                          OA-EXPECTED-TOTAL
+           MOVE WS-RECORD-COUNT       TO OA-ACTUAL-COUNT
+           MOVE WS-SUM                TO OA-ACTUAL-TOTAL
+           WRITE OVERFLOW-AUDIT-RECORD
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               MOVE "UNABLE TO WRITE OVERFLOW-AUDIT-RECORD" TO
+                   WS-ABEND-TEXT
+               PERFORM 9900-ABEND
+           END-IF.
+
+       6000-PRINT-REPORT.
+           PERFORM 6100-WRITE-REPORT-HEADER
+           PERFORM VARYING WS-BRANCH-IDX FROM 1 BY 1
+                       UNTIL WS-BRANCH-IDX > WS-BRANCH-COUNT
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   PERFORM 6100-WRITE-REPORT-HEADER
+               END-IF
+               SET WS-BRANCH-TABLE-IDX TO WS-BRANCH-IDX
+               PERFORM 6200-WRITE-BRANCH-DETAIL-LINE
+           END-PERFORM
+           PERFORM 6300-WRITE-CONTROL-TOTAL-LINE.
+
+       6100-WRITE-REPORT-HEADER.
+           ADD 1 TO WS-PAGE-NO
+           MOVE SPACES TO PRINT-RECORD
+           STRING "BUG DAILY TRANSACTION TOTAL REPORT" DELIMITED SIZE
+               "   RUN DATE: " DELIMITED SIZE
+               WS-RUN-DATE DELIMITED SIZE
+               "   PROGRAM: BUG" DELIMITED SIZE
+               "   PAGE: " DELIMITED SIZE
+               WS-PAGE-NO DELIMITED SIZE
+               INTO PRINT-RECORD
+           END-STRING
+           WRITE PRINT-RECORD
+           MOVE SPACES TO PRINT-RECORD
+           STRING "BRANCH    DAILY TOTAL      MTD TOTAL       "
+               "YTD TOTAL" DELIMITED SIZE
+               INTO PRINT-RECORD
+           END-STRING
+           WRITE PRINT-RECORD
+           MOVE 2 TO WS-LINE-COUNT.
+
+       6200-WRITE-BRANCH-DETAIL-LINE.
+           MOVE SPACES TO PRINT-RECORD
+           MOVE BT-DAILY-TOTAL(WS-BRANCH-TABLE-IDX) TO
+               WS-BR-DAILY-EDITED
+           MOVE BT-MTD-TOTAL(WS-BRANCH-TABLE-IDX) TO
+               WS-BR-MTD-EDITED
+           MOVE BT-YTD-TOTAL(WS-BRANCH-TABLE-IDX) TO
+               WS-BR-YTD-EDITED
+           STRING BT-BRANCH-CODE(WS-BRANCH-TABLE-IDX) DELIMITED SIZE
+               "  " DELIMITED SIZE
+               WS-BR-DAILY-EDITED DELIMITED SIZE
+               "  " DELIMITED SIZE
+               WS-BR-MTD-EDITED DELIMITED SIZE
+               "  " DELIMITED SIZE
+               WS-BR-YTD-EDITED DELIMITED SIZE
+               INTO PRINT-RECORD
+           END-STRING
+           WRITE PRINT-RECORD
+           ADD 1 TO WS-LINE-COUNT.
+
+       6300-WRITE-CONTROL-TOTAL-LINE.
+           MOVE SPACES TO PRINT-RECORD
+           MOVE WS-SUM TO WS-SUM-EDITED
+           STRING "CONTROL TOTAL (WS-SUM): " DELIMITED SIZE
+               WS-SUM-EDITED DELIMITED SIZE
+               INTO PRINT-RECORD
+           END-STRING
+           WRITE PRINT-RECORD
+           MOVE SPACES TO PRINT-RECORD
+           STRING "RECORDS PROCESSED: " DELIMITED SIZE
+               WS-RECORD-COUNT DELIMITED SIZE
+               INTO PRINT-RECORD
+           END-STRING
+           WRITE PRINT-RECORD.
+
+       7000-WRITE-GL-EXTRACT.
+           OPEN OUTPUT GL-EXTRACT-FILE
+           MOVE SPACES TO GL-EXTRACT-RECORD
+           MOVE "DAILYTOTAL" TO GL-ACCOUNT-CODE
+           MOVE WS-RUN-CCYYMM TO GL-PERIOD
+           IF WS-SUM >= 0
+               MOVE "CR" TO GL-DR-CR-IND
+           ELSE
+               MOVE "DB" TO GL-DR-CR-IND
+           END-IF
+           MOVE FUNCTION ABS(WS-SUM) TO GL-AMOUNT
+           STRING WS-RUN-DATE DELIMITED SIZE
+               "B01" DELIMITED SIZE
+               INTO GL-BATCH-ID
+           END-STRING
+           WRITE GL-EXTRACT-RECORD
+           CLOSE GL-EXTRACT-FILE.
+
+       8000-SAVE-STORED-TOTALS.
+           OPEN OUTPUT TOTALS-FILE
+           MOVE SPACES TO TOTALS-HEADER-RECORD
+           MOVE "H" TO TH-REC-TYPE
+           MOVE WS-RUN-DATE TO TH-LAST-RUN-DATE
+           WRITE TOTALS-HEADER-RECORD
+           PERFORM VARYING WS-BRANCH-IDX FROM 1 BY 1
+                       UNTIL WS-BRANCH-IDX > WS-BRANCH-COUNT
+               SET WS-BRANCH-TABLE-IDX TO WS-BRANCH-IDX
+               MOVE SPACES TO TOTALS-BRANCH-RECORD
+               MOVE "B" TO TB-REC-TYPE
+               MOVE BT-BRANCH-CODE(WS-BRANCH-TABLE-IDX) TO
+                   TB-BRANCH-CODE
+               MOVE BT-MTD-TOTAL(WS-BRANCH-TABLE-IDX) TO TB-MTD-TOTAL
+               MOVE BT-YTD-TOTAL(WS-BRANCH-TABLE-IDX) TO TB-YTD-TOTAL
+               WRITE TOTALS-BRANCH-RECORD
+           END-PERFORM
+           CLOSE TOTALS-FILE.
+
+       8500-CLEAR-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           CLOSE RESTART-FILE.
+
+       9000-TERMINATE.
+           CLOSE TXN-FILE
+           CLOSE OVERFLOW-AUDIT-FILE
+           CLOSE PRINT-FILE.
+
+       9900-ABEND.
+           DISPLAY "BUG: FATAL ERROR - " WS-ABEND-TEXT
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
