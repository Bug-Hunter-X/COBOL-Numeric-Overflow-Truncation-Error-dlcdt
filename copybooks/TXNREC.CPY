@@ -0,0 +1,25 @@
+      *****************************************************
+      *  TXNREC.CPY                                       *
+      *  Daily transaction detail record layout.          *
+      *                                                    *
+      *  The feed is a detail file terminated by a single *
+      *  trailer record so the total can be reconciled    *
+      *  against an independent record/amount count.      *
+      *****************************************************
+       01  TXN-RECORD.
+           05  TXN-REC-TYPE            PIC X(1).
+               88  TXN-DETAIL-REC             VALUE "D".
+               88  TXN-TRAILER-REC            VALUE "T".
+           05  TXN-ID                  PIC X(10).
+           05  TXN-TYPE                PIC X(1).
+               88  TXN-CREDIT                 VALUE "C".
+               88  TXN-DEBIT                  VALUE "D".
+           05  TXN-AMOUNT              PIC 9(7)V99.
+           05  TXN-BRANCH-CODE         PIC X(4).
+           05  FILLER                  PIC X(6).
+
+       01  TXN-TRAILER-RECORD REDEFINES TXN-RECORD.
+           05  TT-REC-TYPE             PIC X(1).
+           05  TT-EXPECTED-COUNT       PIC 9(7).
+           05  TT-EXPECTED-TOTAL       PIC S9(11)V99.
+           05  FILLER                  PIC X(10).
